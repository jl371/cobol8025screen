@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: PLOTCMD
+      * Purpose: plot-command record shared with the asset-tracking
+      *          extract that feeds 8025test's PLOTIN transaction file.
+      * Modification History:
+      *   2026-08-09 jl371 - pulled out of 8025test's FD so the extract
+      *     program and the renderer share one layout.
+      ******************************************************************
+       01 PLOT-COMMAND-RECORD.
+           05 PC-OPCODE   PIC X(2).
+           05 PC-X        PIC 9(3).
+           05 PC-Y        PIC 9(3).
+           05 PC-LENGTH   PIC 9(3).
