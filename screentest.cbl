@@ -3,52 +3,356 @@
       * Date: October 2021
       * Purpose: Drawing on a canvas of 80 x 25
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 jl371 - plotting is now driven by a transaction
+      *     file of plot commands (PLOTIN) instead of hardcoded
+      *     coordinates, so a new diagram no longer needs a recompile.
+      *   2026-08-09 jl371 - the finished canvas is now archived to
+      *     CANVOUT, one 80-byte record per row, for reprint/audit.
+      *   2026-08-09 jl371 - added VALIDATE-COORDS-PROCEDURE ahead of
+      *     every draw request; out-of-range records are skipped and
+      *     logged to PLOTEXCP instead of corrupting the SCREN table.
+      *   2026-08-09 jl371 - added DRAWBOX and DRAWCIRCLE so rack
+      *     layouts and node diagrams no longer have to be hand-
+      *     plotted a pixel at a time.
+      *   2026-08-09 jl371 - SCRENCHR now carries a 2-character row
+      *     label (row number by default, LB command to override) so
+      *     DISPLAY-PROCEDURE prints self-labeling diagrams.
+      *   2026-08-09 jl371 - SCREN now sizes to a 132x60 print canvas;
+      *     an MD command switches between the 80x25 terminal layout
+      *     and the wide-carriage printer layout at run time. Plot
+      *     coordinates widened to PIC 9(3) to reach column 132.
+      *   2026-08-09 jl371 - DISPLAY-PROCEDURE now checkpoints the last
+      *     row completed to PLOTRSRT after every row, so a rerun after
+      *     a downstream spool failure resumes instead of starting the
+      *     render over.
+      *   2026-08-09 jl371 - MAIN-PROCEDURE prints a reconciliation
+      *     trailer at end of run comparing plot/line requests issued
+      *     to '#' marks actually found in SCRENCHRT.
+      *   2026-08-09 jl371 - the PLOTIN record layout moved into
+      *     copybook PLOTCMD so the asset-tracking extract that builds
+      *     PLOTIN can share it instead of duplicating field widths.
+      *   2026-08-09 jl371 - a missing/misnamed PLOTIN no longer hangs
+      *     the job; OPEN INPUT now checks PLOTIN-STATUS and abends.
+      *     RESTART-FILE now also carries the canvas size the checkpoint
+      *     was taken under, and is only honored on the first
+      *     DISPLAY-PROCEDURE call of the run, so back-to-back diagrams
+      *     (CS) and a mode switch (MD) no longer pick up a stale
+      *     checkpoint from earlier in the same run. CANVOUT rows now
+      *     carry the same row label DISPLAY-PROCEDURE writes to SYSOUT.
+      *   2026-08-09 jl371 - PLOTRSRT is now cleared each time
+      *     DISPLAY-PROCEDURE finishes a canvas normally, so an ordinary
+      *     rerun the next day starts a fresh render instead of
+      *     inheriting the prior run's finished checkpoint. LB now
+      *     bounds-checks its label value the same way draw commands
+      *     bounds-check coordinates. CANVOUT/PLOTEXCP opens are now
+      *     abended on failure like PLOTIN. Coordinate-rejected draw
+      *     requests now count toward the reconciliation trailer's
+      *     REQUESTED total. CANVOUT now writes a dashed separator
+      *     record between diagrams so a multi-diagram run stays
+      *     comparable to a prior day's archive one diagram at a time.
+      *   2026-08-09 jl371 - PLOTRSRT now also carries the diagram
+      *     sequence number that was in flight, so a resumed run skips
+      *     re-writing diagrams that already finished before the crash
+      *     instead of assuming the crash was always in diagram one.
+      *     The actual-marks tally is now taken once per diagram from
+      *     the SCREN table itself (TALLY-ACTUAL-MARKS) instead of only
+      *     from the rows a resumed pass happens to walk, so the
+      *     reconciliation trailer stays accurate across a restart.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 8025test.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLOT-CMD-FILE ASSIGN TO "PLOTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PLOTIN-STATUS.
+           SELECT CANVAS-OUT-FILE ASSIGN TO "CANVOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CANVOUT-STATUS.
+           SELECT EXCEPTION-RPT-FILE ASSIGN TO "PLOTEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PLOTEXCP-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "PLOTRSRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PLOTRSRT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PLOT-CMD-FILE.
+           COPY PLOTCMD.
+       FD  CANVAS-OUT-FILE.
+       01 CANVAS-OUT-RECORD PIC X(135).
+       FD  EXCEPTION-RPT-FILE.
+       01 EXCEPTION-RPT-RECORD PIC X(80).
+       FD  RESTART-FILE.
+       01 RESTART-RECORD.
+           05 RESTART-ROW-NUM PIC 9(3).
+           05 RESTART-MAX-ROW PIC 9(3).
+           05 RESTART-DIAGRAM-NUM PIC 9(3).
        WORKING-STORAGE SECTION.
-       01 i PIC 9(2) VALUE 1.
-       01 j PIC 9(2) VALUE 1.
+       01 i PIC 9(3) VALUE 1.
+       01 j PIC 9(3) VALUE 1.
        01  WS-CR     PIC X    VALUE X'0D'.
        01 SCREN.
-           05 SCRENC OCCURS 25 TIMES.
-           10 SCRENCHR PIC A(2).
-           10 SCRENR OCCURS 80 TIMES.
+           05 SCRENC OCCURS 60 TIMES.
+           10 SCRENCHR PIC X(2).
+           10 SCRENR OCCURS 132 TIMES.
                15 SCRENCHRT PIC X(1) VALUE ' '.
-       01 x PIC 9(2) VALUE 1.
-       01 y PIC 9(2) VALUE 1.
-       01 linelength PIC 9(2).
+       01 x PIC 9(3) VALUE 1.
+       01 y PIC 9(3) VALUE 1.
+       01 linelength PIC 9(3).
+       01 WS-ABEND-MSG PIC X(60).
+       01 PLOTIN-STATUS PIC X(2) VALUE '00'.
+       01 CANVOUT-STATUS PIC X(2) VALUE '00'.
+       01 PLOTEXCP-STATUS PIC X(2) VALUE '00'.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 END-OF-PLOTIN VALUE 'Y'.
+       01 WS-OUT-LINE PIC X(135).
+       01 WS-CANVOUT-SW PIC X VALUE 'N'.
+           88 CANVOUT-OPENED VALUE 'Y'.
+       01 WS-EXCP-SW PIC X VALUE 'N'.
+           88 EXCP-OPENED VALUE 'Y'.
+       01 WS-MAX-ROW PIC 9(3) VALUE 25.
+       01 WS-MAX-COL PIC 9(3) VALUE 80.
+       01 WS-CANVAS-MODE-SW PIC X VALUE '1'.
+           88 CANVAS-MODE-TERMINAL VALUE '1'.
+           88 CANVAS-MODE-PRINTER VALUE '2'.
+       01 WS-VALID-SW PIC X VALUE 'Y'.
+           88 COORDS-VALID VALUE 'Y'.
+           88 COORDS-INVALID VALUE 'N'.
+       01 WS-END-ROW PIC S9(4).
+       01 WS-END-COL PIC S9(4).
+       01 WS-EXCP-REASON PIC X(30).
+       01 bx1 PIC 9(3).
+       01 bx2 PIC 9(3).
+       01 by1 PIC 9(3).
+       01 by2 PIC 9(3).
+       01 cdx PIC S9(3).
+       01 cdy PIC S9(3).
+       01 trow PIC S9(4).
+       01 tcol PIC S9(4).
+       01 WS-ROWLABEL PIC X(2).
+       01 WS-ROWNUM PIC 99.
+       01 PLOTRSRT-STATUS PIC X(2) VALUE '00'.
+       01 WS-RESTART-ROW PIC 9(3) VALUE 0.
+       01 WS-RESTART-MAX-ROW PIC 9(3) VALUE 0.
+       01 WS-RESTART-DIAGRAM PIC 9(3) VALUE 0.
+       01 WS-RESTART-EOF-SW PIC X VALUE 'N'.
+           88 RESTART-EOF VALUE 'Y'.
+       01 WS-FIRST-DISPLAY-SW PIC X VALUE 'Y'.
+           88 FIRST-DISPLAY-CALL VALUE 'Y'.
+       01 WS-SKIP-DIAGRAM-SW PIC X VALUE 'N'.
+           88 SKIP-DIAGRAM VALUE 'Y'.
+           88 DISPLAY-DIAGRAM VALUE 'N'.
+       01 WS-PLOT-REQUESTED PIC 9(5) VALUE 0.
+       01 WS-PLOT-ACTUAL PIC 9(5) VALUE 0.
+       01 WS-ROW-HASH-COUNT PIC 9(3) VALUE 0.
+       01 WS-RECON-LINE PIC X(60).
+       01 WS-DIAGRAM-COUNT PIC 9(3) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           COMPUTE x = 20.
-           COMPUTE y = 20.
-           PERFORM PLOTPIXEL-PROCEDURE.
-           COMPUTE x = 5.
-           COMPUTE y = 5.
-           COMPUTE linelength = 10.
-           PERFORM DRAWVERTICALLINE.
-           PERFORM DRAWHORIZONTALLINE.
-           COMPUTE linelength = 5.
-           COMPUTE x = 8.
-           COMPUTE y = 8.
-           PERFORM DRAWDIAGONALLINEB.
-           PERFORM DRAWDIAGONALLINEF.
+           PERFORM CLEARSCREEN.
+           OPEN INPUT PLOT-CMD-FILE.
+           IF PLOTIN-STATUS NOT = '00'
+               MOVE SPACES TO WS-ABEND-MSG
+               STRING 'PLOTIN OPEN FAILED, STATUS=' PLOTIN-STATUS
+                   DELIMITED BY SIZE INTO WS-ABEND-MSG
+               DISPLAY WS-ABEND-MSG
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL END-OF-PLOTIN
+               READ PLOT-CMD-FILE
+                   AT END
+                       SET END-OF-PLOTIN TO TRUE
+                   NOT AT END
+                       COMPUTE x = PC-X
+                       COMPUTE y = PC-Y
+                       COMPUTE linelength = PC-LENGTH
+                       IF PC-OPCODE = 'CS'
+                           PERFORM DISPLAY-PROCEDURE
+                           PERFORM CLEARSCREEN
+                       ELSE IF PC-OPCODE = 'LB'
+                           PERFORM LABEL-ROW-PROCEDURE
+                       ELSE IF PC-OPCODE = 'MD'
+                           PERFORM MODE-SWITCH-PROCEDURE
+                       ELSE
+                           PERFORM VALIDATE-COORDS-PROCEDURE
+                           IF COORDS-INVALID
+                               PERFORM LOG-EXCEPTION-PROCEDURE
+                               EVALUATE PC-OPCODE
+                                   WHEN 'PP'
+                                   WHEN 'VL'
+                                   WHEN 'HL'
+                                   WHEN 'DB'
+                                   WHEN 'DF'
+                                   WHEN 'BX'
+                                   WHEN 'CI'
+                                       ADD 1 TO WS-PLOT-REQUESTED
+                                   WHEN OTHER
+                                       CONTINUE
+                               END-EVALUATE
+                           ELSE
+                               EVALUATE PC-OPCODE
+                                   WHEN 'PP'
+                                       PERFORM PLOTPIXEL-PROCEDURE
+                                       ADD 1 TO WS-PLOT-REQUESTED
+                                   WHEN 'RP'
+                                       PERFORM REMOVEPIXEL-PROCEDURE
+                                   WHEN 'VL'
+                                       PERFORM DRAWVERTICALLINE
+                                       ADD 1 TO WS-PLOT-REQUESTED
+                                   WHEN 'HL'
+                                       PERFORM DRAWHORIZONTALLINE
+                                       ADD 1 TO WS-PLOT-REQUESTED
+                                   WHEN 'DB'
+                                       PERFORM DRAWDIAGONALLINEB
+                                       ADD 1 TO WS-PLOT-REQUESTED
+                                   WHEN 'DF'
+                                       PERFORM DRAWDIAGONALLINEF
+                                       ADD 1 TO WS-PLOT-REQUESTED
+                                   WHEN 'BX'
+                                       PERFORM DRAWBOX
+                                       ADD 1 TO WS-PLOT-REQUESTED
+                                   WHEN 'CI'
+                                       PERFORM DRAWCIRCLE
+                                       ADD 1 TO WS-PLOT-REQUESTED
+                                   WHEN OTHER
+                                       CONTINUE
+                               END-EVALUATE
+                           END-IF
+                       END-IF
+                       END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PLOT-CMD-FILE.
            PERFORM DISPLAY-PROCEDURE.
+           IF EXCP-OPENED
+               CLOSE EXCEPTION-RPT-FILE
+           END-IF.
+           MOVE SPACES TO WS-RECON-LINE.
+           STRING 'PLOT RECONCILIATION - REQUESTED=' WS-PLOT-REQUESTED
+               ' ACTUAL MARKS=' WS-PLOT-ACTUAL
+               DELIMITED BY SIZE INTO WS-RECON-LINE.
+           DISPLAY WS-RECON-LINE.
 
            STOP RUN.
        DISPLAY-PROCEDURE.
-           PERFORM UNTIL i > 25
-               PERFORM UNTIL j > 80
-                   DISPLAY SCRENCHRT(i,j) WITH NO ADVANCING
+           ADD 1 TO WS-DIAGRAM-COUNT.
+           IF FIRST-DISPLAY-CALL
+               PERFORM READ-RESTART-CHECKPOINT
+               MOVE 'N' TO WS-FIRST-DISPLAY-SW
+               IF WS-RESTART-DIAGRAM > 0
+                   SET CANVOUT-OPENED TO TRUE
+               END-IF
+           END-IF.
+           PERFORM TALLY-ACTUAL-MARKS.
+           SET DISPLAY-DIAGRAM TO TRUE.
+           IF WS-RESTART-DIAGRAM > 0 AND
+              WS-DIAGRAM-COUNT < WS-RESTART-DIAGRAM
+               SET SKIP-DIAGRAM TO TRUE
+           END-IF.
+           IF SKIP-DIAGRAM
+               CONTINUE
+           ELSE
+               IF WS-RESTART-ROW > 0 AND
+                  WS-RESTART-MAX-ROW = WS-MAX-ROW AND
+                  WS-RESTART-DIAGRAM = WS-DIAGRAM-COUNT
+                   COMPUTE i = WS-RESTART-ROW + 1
+               ELSE
+                   COMPUTE i = 1
+               END-IF
+               IF CANVOUT-OPENED
+                   OPEN EXTEND CANVAS-OUT-FILE
+               ELSE
+                   OPEN OUTPUT CANVAS-OUT-FILE
+                   SET CANVOUT-OPENED TO TRUE
+               END-IF
+               IF CANVOUT-STATUS NOT = '00'
+                   MOVE SPACES TO WS-ABEND-MSG
+                   STRING 'CANVOUT OPEN FAILED, STATUS=' CANVOUT-STATUS
+                       DELIMITED BY SIZE INTO WS-ABEND-MSG
+                   DISPLAY WS-ABEND-MSG
+                   STOP RUN
+               END-IF
+               IF i = 1 AND WS-DIAGRAM-COUNT > 1
+                   MOVE ALL '-' TO CANVAS-OUT-RECORD
+                   WRITE CANVAS-OUT-RECORD
+               END-IF
+               OPEN OUTPUT RESTART-FILE
+               PERFORM UNTIL i > WS-MAX-ROW
+                   MOVE SPACES TO WS-OUT-LINE
+                   MOVE SCRENCHR(i) TO WS-OUT-LINE(1:2)
+                   DISPLAY SCRENCHR(i) WITH NO ADVANCING
+                   DISPLAY ' ' WITH NO ADVANCING
+                   PERFORM UNTIL j > WS-MAX-COL
+                       DISPLAY SCRENCHRT(i,j) WITH NO ADVANCING
+                       MOVE SCRENCHRT(i,j) TO WS-OUT-LINE(j + 3:1)
+                       ADD 1 TO j GIVING j
+                   END-PERFORM
+                   DISPLAY ' '
+                   MOVE WS-OUT-LINE TO CANVAS-OUT-RECORD
+                   WRITE CANVAS-OUT-RECORD
+                   MOVE i TO RESTART-ROW-NUM
+                   MOVE WS-MAX-ROW TO RESTART-MAX-ROW
+                   MOVE WS-DIAGRAM-COUNT TO RESTART-DIAGRAM-NUM
+                   WRITE RESTART-RECORD
+                   COMPUTE j = 1
+                   ADD 1 TO i GIVING i
+               END-PERFORM
+               CLOSE RESTART-FILE
+               PERFORM CLEAR-RESTART-CHECKPOINT
+               CLOSE CANVAS-OUT-FILE
+           END-IF.
+           COMPUTE i = 1.
+       TALLY-ACTUAL-MARKS.
+           COMPUTE i = 1.
+           PERFORM UNTIL i > WS-MAX-ROW
+               MOVE SPACES TO WS-OUT-LINE
+               PERFORM UNTIL j > WS-MAX-COL
+                   MOVE SCRENCHRT(i,j) TO WS-OUT-LINE(j:1)
                    ADD 1 TO j GIVING j
                END-PERFORM
-               DISPLAY ' '
+               MOVE 0 TO WS-ROW-HASH-COUNT
+               INSPECT WS-OUT-LINE TALLYING WS-ROW-HASH-COUNT
+                   FOR ALL '#'
+               ADD WS-ROW-HASH-COUNT TO WS-PLOT-ACTUAL
                COMPUTE j = 1
                ADD 1 TO i GIVING i
            END-PERFORM.
-           COMPUTE i = 1.
+       CLEAR-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+       READ-RESTART-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-ROW.
+           MOVE 0 TO WS-RESTART-MAX-ROW.
+           MOVE 0 TO WS-RESTART-DIAGRAM.
+           MOVE 'N' TO WS-RESTART-EOF-SW.
+           OPEN INPUT RESTART-FILE.
+           IF PLOTRSRT-STATUS = '35'
+               CONTINUE
+           ELSE IF PLOTRSRT-STATUS NOT = '00'
+               MOVE SPACES TO WS-ABEND-MSG
+               STRING 'PLOTRSRT OPEN FAILED, STATUS=' PLOTRSRT-STATUS
+                   DELIMITED BY SIZE INTO WS-ABEND-MSG
+               DISPLAY WS-ABEND-MSG
+               STOP RUN
+           ELSE
+               PERFORM UNTIL RESTART-EOF
+                   READ RESTART-FILE
+                       AT END
+                           SET RESTART-EOF TO TRUE
+                       NOT AT END
+                           MOVE RESTART-ROW-NUM TO WS-RESTART-ROW
+                           MOVE RESTART-MAX-ROW TO WS-RESTART-MAX-ROW
+                           MOVE RESTART-DIAGRAM-NUM TO
+                               WS-RESTART-DIAGRAM
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF
+           END-IF.
        PLOTPIXEL-PROCEDURE.
            INSPECT SCRENCHRT(x, y) REPLACING CHARACTERS BY '#'.
        REMOVEPIXEL-PROCEDURE.
@@ -68,11 +372,14 @@
            END-PERFORM
            COMPUTE i = 1.
        CLEARSCREEN.
-           PERFORM UNTIL i > 25
-               PERFORM UNTIL j > 80
-                   INSPECT SCRENCHRT(i,j) REPLACING CHARACTERS BY '#'
+           PERFORM UNTIL i > WS-MAX-ROW
+               PERFORM UNTIL j > WS-MAX-COL
+                   INSPECT SCRENCHRT(i,j) REPLACING CHARACTERS BY ' '
                    ADD 1 TO j GIVING j
                END-PERFORM
+               COMPUTE WS-ROWNUM = i
+               MOVE WS-ROWNUM TO WS-ROWLABEL
+               MOVE WS-ROWLABEL TO SCRENCHR(i)
                COMPUTE j = 1
                ADD 1 TO i GIVING i
            END-PERFORM.
@@ -95,4 +402,145 @@
                ADD 1 to y GIVING y
            END-PERFORM
            COMPUTE i = 1.
+       DRAWBOX.
+           COMPUTE bx1 = x.
+           COMPUTE bx2 = x + linelength.
+           COMPUTE by1 = y.
+           COMPUTE by2 = y + linelength.
+           COMPUTE j = by1.
+           PERFORM UNTIL j > by2
+               INSPECT SCRENCHRT(bx1, j) REPLACING CHARACTERS BY '#'
+               INSPECT SCRENCHRT(bx2, j) REPLACING CHARACTERS BY '#'
+               ADD 1 TO j GIVING j
+           END-PERFORM.
+           COMPUTE i = bx1.
+           PERFORM UNTIL i > bx2
+               INSPECT SCRENCHRT(i, by1) REPLACING CHARACTERS BY '#'
+               INSPECT SCRENCHRT(i, by2) REPLACING CHARACTERS BY '#'
+               ADD 1 TO i GIVING i
+           END-PERFORM.
+           COMPUTE i = 1.
+           COMPUTE j = 1.
+       DRAWCIRCLE.
+           COMPUTE cdx = 0 - linelength.
+           PERFORM UNTIL cdx > linelength
+               COMPUTE cdy ROUNDED = FUNCTION SQRT
+                   ((linelength * linelength) - (cdx * cdx))
+               COMPUTE trow = x + cdx
+               COMPUTE tcol = y + cdy
+               INSPECT SCRENCHRT(trow, tcol) REPLACING CHARACTERS BY '#'
+               COMPUTE tcol = y - cdy
+               INSPECT SCRENCHRT(trow, tcol) REPLACING CHARACTERS BY '#'
+               ADD 1 TO cdx GIVING cdx
+           END-PERFORM.
+       MODE-SWITCH-PROCEDURE.
+           PERFORM DISPLAY-PROCEDURE.
+           IF PC-X = 2
+               MOVE 60 TO WS-MAX-ROW
+               MOVE 132 TO WS-MAX-COL
+               SET CANVAS-MODE-PRINTER TO TRUE
+           ELSE
+               MOVE 25 TO WS-MAX-ROW
+               MOVE 80 TO WS-MAX-COL
+               SET CANVAS-MODE-TERMINAL TO TRUE
+           END-IF.
+           PERFORM CLEARSCREEN.
+       LABEL-ROW-PROCEDURE.
+           IF PC-X < 1 OR PC-X > WS-MAX-ROW
+               MOVE 'ROW LABEL OUT OF RANGE' TO WS-EXCP-REASON
+               PERFORM LOG-EXCEPTION-PROCEDURE
+           ELSE IF PC-LENGTH > 99
+               MOVE 'LABEL VALUE OUT OF RANGE' TO WS-EXCP-REASON
+               PERFORM LOG-EXCEPTION-PROCEDURE
+           ELSE
+               COMPUTE WS-ROWNUM = PC-LENGTH
+               MOVE WS-ROWNUM TO WS-ROWLABEL
+               MOVE WS-ROWLABEL TO SCRENCHR(PC-X)
+           END-IF
+           END-IF.
+       VALIDATE-COORDS-PROCEDURE.
+           SET COORDS-VALID TO TRUE.
+           MOVE SPACES TO WS-EXCP-REASON.
+           IF x < 1 OR x > WS-MAX-ROW
+               SET COORDS-INVALID TO TRUE
+               MOVE 'X COORDINATE OUT OF RANGE' TO WS-EXCP-REASON
+           END-IF.
+           IF COORDS-VALID AND (y < 1 OR y > WS-MAX-COL)
+               SET COORDS-INVALID TO TRUE
+               MOVE 'Y COORDINATE OUT OF RANGE' TO WS-EXCP-REASON
+           END-IF.
+           IF COORDS-VALID
+               EVALUATE PC-OPCODE
+                   WHEN 'VL'
+                       COMPUTE WS-END-ROW = x + linelength
+                       IF WS-END-ROW > WS-MAX-ROW
+                           SET COORDS-INVALID TO TRUE
+                           MOVE 'LINE EXCEEDS ROW BOUND' TO
+                               WS-EXCP-REASON
+                       END-IF
+                   WHEN 'HL'
+                       COMPUTE WS-END-COL = y + linelength
+                       IF WS-END-COL > WS-MAX-COL
+                           SET COORDS-INVALID TO TRUE
+                           MOVE 'LINE EXCEEDS COL BOUND' TO
+                               WS-EXCP-REASON
+                       END-IF
+                   WHEN 'DB'
+                       COMPUTE WS-END-ROW = x + linelength - 1
+                       COMPUTE WS-END-COL = y + linelength - 1
+                       IF WS-END-ROW > WS-MAX-ROW OR
+                          WS-END-COL > WS-MAX-COL
+                           SET COORDS-INVALID TO TRUE
+                           MOVE 'DIAGONAL EXCEEDS BOUND' TO
+                               WS-EXCP-REASON
+                       END-IF
+                   WHEN 'DF'
+                       COMPUTE WS-END-ROW = x - linelength
+                       COMPUTE WS-END-COL = y + linelength
+                       IF WS-END-ROW < 1 OR WS-END-COL > WS-MAX-COL
+                           SET COORDS-INVALID TO TRUE
+                           MOVE 'DIAGONAL EXCEEDS BOUND' TO
+                               WS-EXCP-REASON
+                       END-IF
+                   WHEN 'BX'
+                       COMPUTE WS-END-ROW = x + linelength
+                       COMPUTE WS-END-COL = y + linelength
+                       IF WS-END-ROW > WS-MAX-ROW OR
+                          WS-END-COL > WS-MAX-COL
+                           SET COORDS-INVALID TO TRUE
+                           MOVE 'BOX EXCEEDS BOUND' TO WS-EXCP-REASON
+                       END-IF
+                   WHEN 'CI'
+                       COMPUTE WS-END-ROW = x + linelength
+                       COMPUTE WS-END-COL = y + linelength
+                       IF WS-END-ROW > WS-MAX-ROW OR
+                          WS-END-COL > WS-MAX-COL OR
+                          x <= linelength OR y <= linelength
+                           SET COORDS-INVALID TO TRUE
+                           MOVE 'CIRCLE EXCEEDS BOUND' TO
+                               WS-EXCP-REASON
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+       LOG-EXCEPTION-PROCEDURE.
+           IF NOT EXCP-OPENED
+               OPEN OUTPUT EXCEPTION-RPT-FILE
+               SET EXCP-OPENED TO TRUE
+               IF PLOTEXCP-STATUS NOT = '00'
+                   MOVE SPACES TO WS-ABEND-MSG
+                   STRING 'PLOTEXCP OPEN FAILED, STATUS='
+                       PLOTEXCP-STATUS
+                       DELIMITED BY SIZE INTO WS-ABEND-MSG
+                   DISPLAY WS-ABEND-MSG
+                   STOP RUN
+               END-IF
+           END-IF.
+           MOVE SPACES TO EXCEPTION-RPT-RECORD.
+           STRING 'REJECTED OP=' PC-OPCODE
+               ' X=' PC-X ' Y=' PC-Y ' LEN=' PC-LENGTH
+               ' REASON=' WS-EXCP-REASON
+               DELIMITED BY SIZE INTO EXCEPTION-RPT-RECORD.
+           WRITE EXCEPTION-RPT-RECORD.
        END PROGRAM 8025test.
